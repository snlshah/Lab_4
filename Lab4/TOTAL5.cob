@@ -1,41 +1,183 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TOTAL5.
        AUTHOR. SONALI SHAH.
+      * 2026-02-02  DEPARTMENT SUBTOTALS ON CONTROL BREAK OF C-ABB.
+      * 2026-02-09  EXCEPTION REPORT/FLAG FOR CLOSED-OUT SECTIONS.
+      * 2026-02-16  FULL C-DAYS DECODE (M-T-W-R-F-S, NOT JUST MWF).
+      * 2026-02-23  ROOM/TIME-SLOT DOUBLE-BOOKING RECONCILIATION PASS.
+      * 2026-03-02  EXTRACT FILE FOR THE REGISTRATION SYSTEM.
+      * 2026-03-09  CHECKPOINT/RESTART FOR THE COURSE-FILE PASS.
+      * 2026-03-16  BUILDING/ROOM UTILIZATION SUMMARY.
+      * 2026-03-23  INSTRUCTOR NAME AND CREDIT HOURS ON THE LISTING.
+      * 2026-03-30  TERM-OVER-TERM ENROLLMENT COMPARISON.
+      * 2026-04-06  BUILDING/ROOM ORDERED LISTING (SORT PASS).
+      * 2026-04-13  INCOMING RECORD EDIT/REJECT PASS.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT COURSE-FILE ASSIGN TO 'DA-S-COURSE'.
-       SELECT PRINT-FILE ASSIGN TO 'UR-S-PRINT'.
+       SELECT SORTED-COURSE-FILE ASSIGN TO 'DA-S-SORTED'.
+       SELECT SORT-FILE ASSIGN TO 'SORTWK01'.
+       SELECT PRINT-FILE ASSIGN TO 'UR-S-PRINT'
+           FILE STATUS IS PF-STATUS.
+       SELECT BLDG-PRINT-FILE ASSIGN TO 'UR-S-BLDGRPT'.
+       SELECT EXCEPTION-FILE ASSIGN TO 'UR-S-EXCEPT'
+           FILE STATUS IS EF-STATUS.
+       SELECT CONFLICT-FILE ASSIGN TO 'UR-S-CONFLCT'.
+       SELECT REJECT-FILE ASSIGN TO 'UR-S-REJECT'
+           FILE STATUS IS RF-STATUS.
+       SELECT EXTRACT-FILE ASSIGN TO 'DA-S-EXTRACT'
+           FILE STATUS IS XF-STATUS.
+       SELECT OPTIONAL PRIOR-FILE ASSIGN TO 'DA-S-PRIOR'.
+       SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO 'DA-S-CHKPT'.
        DATA DIVISION.
        FILE SECTION.
        FD COURSE-FILE
        RECORDING MODE IS F
        LABEL RECORDS ARE STANDARD.
        01 COURSE-REC PIC X(80).
+       FD SORTED-COURSE-FILE
+       RECORDING MODE IS F
+       LABEL RECORDS ARE STANDARD.
+       01 SORTED-COURSE-REC PIC X(80).
+       SD SORT-FILE.
+       01 SORT-REC.
+           03 SR-ABB PIC XXX.
+           03 SR-NUMB PIC XXXX.
+           03 SR-SEC PIC XXX.
+           03 SR-TITLE PIC X(20).
+           03 SR-SEATS-REMAINING PIC S999.
+           03 SR-CLASSLIMIT PIC 999.
+           03 FILLER PIC XXX.
+           03 SR-STARTING-HOUR PIC 99.
+           03 SR-STARTING-MIN PIC 99.
+           03 FILLER PIC XX.
+           03 SR-DAYS PIC X(6).
+           03 SR-BUILDING PIC XX.
+           03 SR-ROOM PIC XXX.
+           03 SR-INSTRUCTOR PIC X(18).
+           03 SR-CREDIT-HOURS PIC 9V9.
+           03 FILLER PIC X(4).
        FD PRINT-FILE
        RECORDING MODE IS F
        LABEL RECORDS ARE STANDARD.
        01 PRINT-REC PIC X(132).
+       FD BLDG-PRINT-FILE
+       RECORDING MODE IS F
+       LABEL RECORDS ARE STANDARD.
+       01 BLDG-PRINT-REC PIC X(132).
+       FD EXCEPTION-FILE
+       RECORDING MODE IS F
+       LABEL RECORDS ARE STANDARD.
+       01 EXCEPT-REC PIC X(132).
+       FD CONFLICT-FILE
+       RECORDING MODE IS F
+       LABEL RECORDS ARE STANDARD.
+       01 CONFLICT-REC PIC X(132).
+       FD REJECT-FILE
+       RECORDING MODE IS F
+       LABEL RECORDS ARE STANDARD.
+       01 REJECT-REC PIC X(132).
+       FD EXTRACT-FILE
+       RECORDING MODE IS F
+       LABEL RECORDS ARE STANDARD.
+       01 EXTRACT-REC.
+           03 EX-COURSE.
+               05 EX-ABB PIC XXX.
+               05 EX-NUMB PIC XXXX.
+               05 EX-SEC PIC XXX.
+           03 EX-SEATS-TAKEN PIC 999.
+           03 EX-CLASSLIMIT PIC 999.
+           03 EX-SEATS-REMAINING PIC S999.
+           03 FILLER PIC X(15).
+       FD PRIOR-FILE
+       RECORDING MODE IS F
+       LABEL RECORDS ARE STANDARD.
+       01 PRIOR-REC.
+           03 PR-COURSE.
+               05 PR-ABB PIC XXX.
+               05 PR-NUMB PIC XXXX.
+               05 PR-SEC PIC XXX.
+           03 PR-SEATS-TAKEN PIC 999.
+           03 PR-CLASSLIMIT PIC 999.
+           03 PR-SEATS-REMAINING PIC S999.
+           03 FILLER PIC X(15).
+       FD CHECKPOINT-FILE
+       RECORDING MODE IS F
+       LABEL RECORDS ARE STANDARD.
+       01 CHECKPOINT-REC.
+           03 CK-COURSE PIC X(10).
+           03 CK-PAGEKOUNT PIC 99.
+           03 CK-LINE-CT PIC 99.
+           03 CK-TSEATSLL PIC 999.
+           03 CK-TSEATSRR PIC S999.
+           03 CK-TSEATSTT PIC 999.
+           03 CK-TCREDIT PIC 999V9.
+           03 CK-SAVE-ABB PIC XXX.
+           03 CK-DSEATSL PIC 999.
+           03 CK-DSEATSR PIC S999.
+           03 CK-DSEATST PIC 999.
+           03 CK-DCREDIT PIC 999V9.
+           03 CK-DEPT-DELTA PIC S9(5).
+           03 CK-GRAND-DELTA PIC S9(5).
        WORKING-STORAGE SECTION.
        01 MISC.
-
-        03 EOF PIC X VALUE 'N'.
-        88 END-OF-DATA VALUE 'Y'.
-        03 PAGEKOUNT PIC 99 VALUE 01.
-
-        03 LINE-CT PIC 99 VALUE 0.
-        03 TSEATSR PIC 99 VALUE 0.
-        03 TSEATSL PIC 99 VALUE 0.
-        03 TSEATST PIC 99 VALUE 0.    
-        03 SEATSTAKEN PIC 999 VALUE 0.    
+           03 EOF PIC X VALUE 'N'.
+               88 END-OF-DATA VALUE 'Y'.
+           03 SEOF PIC X VALUE 'N'.
+               88 SORTED-END-OF-DATA VALUE 'Y'.
+           03 PEOF PIC X VALUE 'N'.
+               88 PRIOR-END-OF-DATA VALUE 'Y'.
+           03 CEOF PIC X VALUE 'N'.
+               88 CHECKPOINT-END-OF-DATA VALUE 'Y'.
+           03 REJECT-SW PIC X VALUE 'N'.
+               88 RECORD-REJECTED VALUE 'Y'.
+           03 SKIP-SW PIC X VALUE 'N'.
+               88 STILL-SKIPPING VALUE 'Y'.
+           03 ROOM-FOUND-SW PIC X VALUE 'N'.
+               88 ROOM-FOUND VALUE 'Y'.
+           03 PF-STATUS PIC XX VALUE '00'.
+           03 EF-STATUS PIC XX VALUE '00'.
+           03 RF-STATUS PIC XX VALUE '00'.
+           03 XF-STATUS PIC XX VALUE '00'.
+           03 PAGEKOUNT PIC 99 VALUE 01.
+           03 BPAGEKOUNT PIC 99 VALUE 01.
+           03 LINE-CT PIC 99 VALUE 0.
+           03 BLINE-CT PIC 99 VALUE 0.
+           03 TSEATSR PIC S999 VALUE 0.
+           03 TSEATSL PIC S999 VALUE 0.
+           03 TSEATST PIC S999 VALUE 0.
+           03 TSEATSRR-ACC PIC S999 VALUE 0.
+           03 SEATSTAKEN PIC 999 VALUE 0.
+           03 SAVE-ABB PIC XXX VALUE SPACES.
+           03 DSEATSL PIC S999 VALUE 0.
+           03 DSEATSR PIC S999 VALUE 0.
+           03 DSEATST PIC S999 VALUE 0.
+           03 TCREDIT PIC 999V9 VALUE 0.
+           03 DCREDIT PIC 999V9 VALUE 0.
+           03 RESTART-KEY PIC X(10) VALUE SPACES.
+           03 CKPT-CT PIC 999 VALUE 0.
+           03 CKPT-EVERY PIC 999 VALUE 50.
+           03 REJECT-REASON PIC X(40) VALUE SPACES.
+           03 PRIOR-TAKEN PIC 999 VALUE 0.
+           03 PRIOR-FOUND-SW PIC X VALUE 'N'.
+               88 PRIOR-FOUND VALUE 'Y'.
+           03 DELTA-AMT PIC S999 VALUE 0.
+           03 DEPT-DELTA PIC S9(5) VALUE 0.
+           03 GRAND-DELTA PIC S9(5) VALUE 0.
+           03 DB-IDX PIC 9 VALUE 0.
+           03 DB-POS PIC 99 VALUE 0.
+           03 TBL-IDX PIC 999 VALUE 0.
+           03 TBL-IDX2 PIC 999 VALUE 0.
+           03 RU-IDX PIC 999 VALUE 0.
        01 COURSE-DATA.
         03 C-COURSE.
          05 C-ABB PIC XXX.
          05 C-NUMB PIC XXXX.
          05 C-SEC PIC XXX.
         03 C-TITLE PIC X(20).
-        03 C-SEATS-REMAINING PIC 999.
+        03 C-SEATS-REMAINING PIC S999.
         03 C-CLASSLIMIT PIC 999.
         03 FILLER PIC XXX.
         03 C-STARTING-TIME.
@@ -43,39 +185,97 @@
          05 C-STARTING-MIN PIC 99.
         03 FILLER PIC XX.
         03 C-DAYS PIC X(6).
+        03 C-DAYS-TBL REDEFINES C-DAYS.
+         05 C-DAY-CHAR OCCURS 6 TIMES PIC X.
         03 C-LOCATION.
          05 C-BUILDING PIC XX.
          05 C-ROOM PIC XXX.
-        03 FILLER PIC X(24). 
-            01 HEADING1.
+        03 C-INSTRUCTOR PIC X(18).
+        03 C-CREDIT-HOURS PIC 9V9.
+        03 FILLER PIC X(4).
+       01 DAY-LETTERS-LIT PIC X(6) VALUE 'MTWRFS'.
+       01 DAY-LETTERS REDEFINES DAY-LETTERS-LIT.
+           03 DAY-LETTER OCCURS 6 TIMES PIC X.
+       01 DAYS-BUILD.
+           03 DB-CHAR OCCURS 11 TIMES PIC X.
+       01 SCHED-TABLE.
+           03 SCHED-COUNT PIC 999 VALUE 0.
+           03 SCHED-OVERFLOW PIC 999 VALUE 0.
+           03 SCHED-ENTRY OCCURS 500 TIMES.
+               05 ST-COURSE PIC X(10).
+               05 ST-BUILDING PIC XX.
+               05 ST-ROOM PIC XXX.
+               05 ST-DAYS PIC X(6).
+               05 ST-HOUR PIC 99.
+               05 ST-MIN PIC 99.
+       01 ROOM-TABLE.
+           03 ROOM-COUNT PIC 999 VALUE 0.
+           03 ROOM-OVERFLOW PIC 999 VALUE 0.
+           03 ROOM-ENTRY OCCURS 200 TIMES.
+               05 RU-BUILDING PIC XX.
+               05 RU-ROOM PIC XXX.
+               05 RU-LIMIT-TOTAL PIC 9(5) VALUE 0.
+               05 RU-TAKEN-TOTAL PIC 9(5) VALUE 0.
+       01 HEADING1.
         03 FILLER PIC X(10) VALUE SPACES.
         03 FILLER PIC X(5) VALUE 'CLASS'.
-        03 FILLER PIC X(11) VALUE SPACES.
+        03 FILLER PIC X(9) VALUE SPACES.
         03 FILLER PIC X(8) VALUE 'LOCATION'.
-        03 FILLER PIC X(8) VALUE SPACES.
+        03 FILLER PIC X(2) VALUE SPACES.
         03 FILLER PIC X(4) VALUE 'DAYS'.
-        03 FILLER PIC X(11) VALUE SPACES.
+        03 FILLER PIC X(9) VALUE SPACES.
         03 FILLER PIC X(4) VALUE 'TIME'.
-        03 FILLER PIC X(10) VALUE SPACES.
+        03 FILLER PIC X(3) VALUE SPACES.
         03 FILLER PIC X(5) VALUE 'CLASS'.
-        03 FILLER PIC X(7) VALUE SPACES.
+        03 FILLER PIC X(4) VALUE SPACES.
         03 FILLER PIC XXXX VALUE 'OPEN'.
+        03 FILLER PIC X(1) VALUE SPACES.
+        03 FILLER PIC X(5) VALUE 'TAKEN'.
+        03 FILLER PIC X(2) VALUE SPACES.
+        03 FILLER PIC X(10) VALUE 'INSTRUCTOR'.
+        03 FILLER PIC X(3) VALUE SPACES.
+        03 FILLER PIC X(2) VALUE 'CR'.
         03 FILLER PIC X(3) VALUE SPACES.
-        03 FILLER PIC X(5) VALUE 'TAKEN'.    
+        03 FILLER PIC X(6) VALUE 'STATUS'.
        01 HEADING2.
-        03 FILLER PIC X(71) VALUE SPACES.
+        03 FILLER PIC X(56) VALUE SPACES.
         03 FILLER PIC X(5) VALUE 'LIMIT'.
         03 FILLER PIC X(7) VALUE SPACES.
         03 FILLER PIC X(5) VALUE 'SEATS'.
        01 HEADING3.
         03 FILLER PIC X(10) VALUE SPACES.
         03 FILLER PIC X(11) VALUE 'GRAND TOTAL'.
-        03 FILLER PIC X(51) VALUE SPACES.
-        03 TSEATSLL PICTURE 999.
+        03 FILLER PIC X(48) VALUE SPACES.
+        03 TSEATSLL PICTURE 999 VALUE 0.
+        03 FILLER PIC X(9) VALUE SPACES.
+        03 TSEATSRR PICTURE ---9.
+        03 FILLER PIC X(4) VALUE SPACES.
+        03 TSEATSTT PICTURE 999 VALUE 0.
+        03 FILLER PIC X(5) VALUE SPACES.
+        03 FILLER PIC X(10) VALUE 'CR HOURS: '.
+        03 TCREDITT PICTURE ZZZ9.9.
+        03 FILLER PIC X(5) VALUE SPACES.
+        03 FILLER PIC X(9) VALUE 'CHG SEAT:'.
+        03 GRAND-DELTAA PICTURE ----9.
+       01 HEADING3-DEPT.
+        03 FILLER PIC X(10) VALUE SPACES.
+        03 FILLER PIC X(4) VALUE 'DEPT'.
+        03 FILLER PIC X(1) VALUE SPACES.
+        03 DEPT-NAME PIC XXX.
+        03 FILLER PIC X(4) VALUE SPACES.
+        03 FILLER PIC X(6) VALUE 'TOTAL:'.
+        03 FILLER PIC X(36) VALUE SPACES.
+        03 DSEATSLL PICTURE 999.
         03 FILLER PIC X(9) VALUE SPACES.
-        03 TSEATSRR PICTURE 99.
+        03 DSEATSRR PIC ZZ9-.
+        03 FILLER PIC X(4) VALUE SPACES.
+        03 DSEATSTT PICTURE 999.
+        03 FILLER PIC X(5) VALUE SPACES.
+        03 FILLER PIC X(10) VALUE 'CR HOURS: '.
+        03 DCREDITT PICTURE ZZZ9.9.
         03 FILLER PIC X(5) VALUE SPACES.
-        03 TSEATSTT PICTURE 999.   
+        03 FILLER PIC X(9) VALUE 'CHG SEAT:'.
+        03 DEPT-DELTAA PICTURE ----9.
        01 HEADING4.
         03 FILLER PIC X(30) VALUE SPACES.
         03 FILLER PIC X(27) VALUE 'EASTERN ILLINOIS UNIVERSITY'.
@@ -84,104 +284,328 @@
         03 PAGEK PICTURE ZZ.
        01 HEADING5.
         03 FILLER PIC X(37) VALUE SPACES.
-        03 FILLER PIC X(14) VALUE 'COURSE LISTING'.     
+        03 FILLER PIC X(14) VALUE 'COURSE LISTING'.
+       01 HEADING5-BLDG.
+        03 FILLER PIC X(30) VALUE SPACES.
+        03 FILLER PIC X(31) VALUE 'COURSE LISTING - BUILDING/ROOM'.
+       01 UTIL-HEADING.
+        03 FILLER PIC X(30) VALUE SPACES.
+        03 FILLER PIC X(33) VALUE
+           'BUILDING/ROOM UTILIZATION REPORT'.
+       01 UTIL-COL-HEADING.
+        03 FILLER PIC X(10) VALUE SPACES.
+        03 FILLER PIC X(8) VALUE 'BUILDING'.
+        03 FILLER PIC X(5) VALUE SPACES.
+        03 FILLER PIC X(4) VALUE 'ROOM'.
+        03 FILLER PIC X(8) VALUE SPACES.
+        03 FILLER PIC X(8) VALUE 'CAPACITY'.
+        03 FILLER PIC X(6) VALUE SPACES.
+        03 FILLER PIC X(5) VALUE 'TAKEN'.
+        03 FILLER PIC X(6) VALUE SPACES.
+        03 FILLER PIC X(7) VALUE 'PCT USE'.
+       01 UTIL-DATA.
+        03 FILLER PIC X(10) VALUE SPACES.
+        03 UBUILDING PIC XX.
+        03 FILLER PIC X(11) VALUE SPACES.
+        03 UROOM PIC XXX.
+        03 FILLER PIC X(9) VALUE SPACES.
+        03 UCAPACITY PIC ZZZZ9.
+        03 FILLER PIC X(6) VALUE SPACES.
+        03 UTAKEN PIC ZZZZ9.
+        03 FILLER PIC X(6) VALUE SPACES.
+        03 UPCT PIC ZZ9.
+       01 ROOM-OVERFLOW-MSG.
+        03 FILLER PIC X(10) VALUE SPACES.
+        03 FILLER PIC X(35) VALUE
+           'ROOM TABLE FULL - ROOMS NOT LISTED:'.
+        03 FILLER PIC X VALUE SPACE.
+        03 UF-OVERFLOW-COUNT PIC ZZ9.
+       01 EXCEPT-HEADING.
+        03 FILLER PIC X(30) VALUE SPACES.
+        03 FILLER PIC X(38) VALUE
+           'CLOSED-OUT / OVER-ENROLLED SECTIONS'.
+       01 CONFLICT-HEADING.
+        03 FILLER PIC X(20) VALUE SPACES.
+        03 FILLER PIC X(38) VALUE
+           'ROOM / TIME-SLOT DOUBLE-BOOKING REPORT'.
+       01 CONFLICT-OVERFLOW-MSG.
+        03 FILLER PIC X(20) VALUE SPACES.
+        03 FILLER PIC X(38) VALUE
+           'SCHEDULE TABLE FULL - RECORDS SKIPPED:'.
+        03 FILLER PIC X VALUE SPACE.
+        03 CF-OVERFLOW-COUNT PIC ZZ9.
+       01 CONFLICT-DATA.
+        03 FILLER PIC X(5) VALUE SPACES.
+        03 CF-COURSE-1 PIC X(10).
+        03 FILLER PIC X(3) VALUE 'VS.'.
+        03 CF-COURSE-2 PIC X(10).
+        03 FILLER PIC X(5) VALUE SPACES.
+        03 FILLER PIC X(4) VALUE 'BLDG'.
+        03 CF-BUILDING PIC XX.
+        03 FILLER PIC X(2) VALUE SPACES.
+        03 FILLER PIC X(4) VALUE 'RM: '.
+        03 CF-ROOM PIC XXX.
+        03 FILLER PIC X(2) VALUE SPACES.
+        03 FILLER PIC X(6) VALUE 'TIME: '.
+        03 CF-HOUR PIC Z9.
+        03 FILLER PIC X VALUE ':'.
+        03 CF-MIN PIC 99.
+       01 REJECT-HEADING.
+        03 FILLER PIC X(30) VALUE SPACES.
+        03 FILLER PIC X(28) VALUE 'REJECTED COURSE-FILE RECORDS'.
+       01 REJECT-DATA.
+        03 FILLER PIC X(5) VALUE SPACES.
+        03 RJ-COURSE PIC X(10).
+        03 FILLER PIC X(3) VALUE SPACES.
+        03 RJ-REASON PIC X(40).
+       01 COMPARE-DATA.
+        03 FILLER PIC X(10) VALUE SPACES.
+        03 CP-COURSE PIC X(10).
+        03 FILLER PIC X(5) VALUE SPACES.
+        03 FILLER PIC X(11) VALUE 'PRIOR TAKEN'.
+        03 CP-PRIOR PIC ZZ9.
+        03 FILLER PIC X(5) VALUE SPACES.
+        03 FILLER PIC X(11) VALUE 'NOW TAKEN: '.
+        03 CP-NOW PIC ZZ9.
+        03 FILLER PIC X(5) VALUE SPACES.
+        03 FILLER PIC X(8) VALUE 'CHANGE: '.
+        03 CP-DELTA PIC -999.
        01 PRINT-DATA.
         03 FILLER PIC X(10) VALUE SPACES.
         03 PABB PIC XXX.
         03 FILLER PIC X VALUE SPACES.
         03 PNUMB PIC XXXX.
         03 FILLER PIC X VALUE SPACES.
-        03 PSEC PIC XXX. 
-        03 FILLER PIC X(5) VALUE SPACES.
+        03 PSEC PIC XXX.
+        03 FILLER PIC X(3) VALUE SPACES.
         03 PBUILDING PIC XX.
         03 FILLER PIC X VALUE SPACES.
         03 PROOM PIC XXX.
-        03 FILLER PIC X(9) VALUE SPACES.
-        03 PDAYS PIC X(6).
-        03 FILLER PIC X(10) VALUE SPACES.
+        03 FILLER PIC X(3) VALUE SPACES.
+        03 PDAYS PIC X(11).
+        03 FILLER PIC X(3) VALUE SPACES.
         03 PSTARTING-HOUR PIC Z9.
         03 FILLER PIC X VALUE ':'.
         03 PSTARTING-MIN PIC 99.
-        03 FILLER PIC X(9) VALUE SPACES.
+        03 FILLER PIC X(3) VALUE SPACES.
         03 PCLASSLIMIT PIC ZZ9.
-        03 FILLER PIC X(8) VALUE SPACES.
-        03 PSEATS-REMAINING PIC ZZ9.
-        03 FILLER PIC X(4) VALUE SPACES.
+        03 FILLER PIC X(3) VALUE SPACES.
+        03 PSEATS-REMAINING PIC ZZ9-.
+        03 FILLER PIC X(2) VALUE SPACES.
         03 PSEATS-TAKEN PIC ZZ9.
+        03 FILLER PIC X(2) VALUE SPACES.
+        03 PINSTRUCTOR PIC X(18).
+        03 FILLER PIC X(2) VALUE SPACES.
+        03 PCREDIT PIC 9.9.
+        03 FILLER PIC X(2) VALUE SPACES.
+        03 PSTATUS PIC X(13).
        PROCEDURE DIVISION.
        000-MAINLINE.
-           OPEN INPUT COURSE-FILE
-       OUTPUT PRINT-FILE.
+           PERFORM 050-GET-RESTART-KEY.
+           PERFORM 060-RECONCILE-SCHEDULE.
+           PERFORM 065-SORT-BY-BUILDING.
+
+           IF RESTART-KEY = SPACES
+               OPEN INPUT COURSE-FILE
+               OUTPUT PRINT-FILE
+                      EXCEPTION-FILE
+                      REJECT-FILE
+                      EXTRACT-FILE
+               WRITE EXCEPT-REC FROM EXCEPT-HEADING
+                   AFTER ADVANCING PAGE
+               WRITE REJECT-REC FROM REJECT-HEADING
+                   AFTER ADVANCING PAGE
+           ELSE
+               OPEN INPUT COURSE-FILE
+               PERFORM 045-OPEN-RESTART-FILES
+           END-IF.
+           OPEN INPUT PRIOR-FILE.
+           PERFORM 070-READ-PRIOR-FILE.
+
+           IF RESTART-KEY NOT = SPACES
+               PERFORM 055-LOAD-CHECKPOINT-TOTALS
+           END-IF.
+
            PERFORM 800-READ-COURSE-FILE.
-           
+
            PERFORM 225-COURSE-HEADINGS.
-           
-       PERFORM 100-PROCESS-LOOP
-           UNTIL END-OF-DATA.
-           
+
+           PERFORM 100-PROCESS-LOOP
+               UNTIL END-OF-DATA.
+
            PERFORM 700-TOTAL.
+           PERFORM 760-UTILIZATION-SUMMARY.
+
+           CLOSE COURSE-FILE
+                 PRINT-FILE
+                 EXCEPTION-FILE
+                 REJECT-FILE
+                 EXTRACT-FILE
+                 PRIOR-FILE.
+
+           PERFORM 098-CLEAR-CHECKPOINT.
+           PERFORM 600-BUILDING-ORDERED-PASS.
+
+           STOP RUN.
 
-       CLOSE COURSE-FILE
-       PRINT-FILE.
-       STOP RUN.
-         
        100-PROCESS-LOOP.
-       IF LINE-CT > 45
-           THEN
-       
-                   PERFORM 225-COURSE-HEADINGS.
-      
-      
-       MOVE C-ABB TO PABB.
-       MOVE C-NUMB TO PNUMB.
-       MOVE C-SEC TO PSEC.
-       MOVE C-BUILDING TO PBUILDING.
-       MOVE C-ROOM TO PROOM.
-        IF C-DAYS = 'M W F'
-                MOVE 'M-W-F' TO PDAYS
-           ELSE MOVE '-T-H-' TO PDAYS.
-      
-       MOVE C-STARTING-HOUR TO PSTARTING-HOUR.
-       MOVE C-STARTING-MIN TO PSTARTING-MIN.
-       MOVE C-SEATS-REMAINING TO PSEATS-REMAINING.
-           MOVE C-CLASSLIMIT TO PCLASSLIMIT.   
-           PERFORM 880-TAKEN. 
+           IF LINE-CT > 45
+               THEN
+                   PERFORM 225-COURSE-HEADINGS
+           END-IF.
+
+           PERFORM 080-EDIT-RECORD THRU 080-EDIT-EXIT.
+
+           PERFORM 090-CHECK-RESTART-SKIP.
+           IF STILL-SKIPPING
+               CONTINUE
+           ELSE
+               IF RECORD-REJECTED
+                   PERFORM 085-WRITE-REJECT
+               ELSE
+                   PERFORM 200-PRINT-DETAIL-LINE
+               END-IF
+           END-IF.
+
+           PERFORM 800-READ-COURSE-FILE.
+
+       200-PRINT-DETAIL-LINE.
+           PERFORM 110-DETECT-DEPT-BREAK.
+           PERFORM 120-MATCH-PRIOR-EXTRACT.
+
+           MOVE C-ABB TO PABB.
+           MOVE C-NUMB TO PNUMB.
+           MOVE C-SEC TO PSEC.
+           MOVE C-BUILDING TO PBUILDING.
+           MOVE C-ROOM TO PROOM.
+           PERFORM 160-DECODE-DAYS.
+
+           MOVE C-STARTING-HOUR TO PSTARTING-HOUR.
+           MOVE C-STARTING-MIN TO PSTARTING-MIN.
+           MOVE C-SEATS-REMAINING TO PSEATS-REMAINING.
+           MOVE C-CLASSLIMIT TO PCLASSLIMIT.
+           MOVE C-INSTRUCTOR TO PINSTRUCTOR.
+           MOVE C-CREDIT-HOURS TO PCREDIT.
+           MOVE SPACES TO PSTATUS.
+
+           PERFORM 880-TAKEN.
            PERFORM 885-TAKENTOTAL.
            PERFORM 900-LIMIT.
            PERFORM 920-REMAINING.
-           
+           PERFORM 930-CREDIT-TOTAL.
+           PERFORM 940-ROOM-UTIL-UPDATE.
+           PERFORM 150-EXCEPTION-CHECK.
+
            MOVE PAGEKOUNT TO PAGEK.
            WRITE PRINT-REC FROM PRINT-DATA
-       AFTER ADVANCING 1 LINE.
-           ADD 1 TO LINE-CT. 
-          
-          
-           PERFORM 800-READ-COURSE-FILE.
-        880-TAKEN.
-           MOVE PSEATS-REMAINING TO TSEATSR.
-           MOVE PCLASSLIMIT TO TSEATSL.
-          COMPUTE PSEATS-TAKEN = TSEATSL - TSEATSR.
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO LINE-CT.
+
+           PERFORM 130-PRINT-COMPARISON.
+
+           PERFORM 095-WRITE-EXTRACT.
+           PERFORM 097-CHECKPOINT-SAVE.
+
+       880-TAKEN.
+           MOVE C-SEATS-REMAINING TO TSEATSR.
+           MOVE C-CLASSLIMIT TO TSEATSL.
+           COMPUTE SEATSTAKEN = C-CLASSLIMIT - C-SEATS-REMAINING.
+           MOVE SEATSTAKEN TO PSEATS-TAKEN.
 
        885-TAKENTOTAL.
-           MOVE PSEATS-TAKEN TO TSEATST.
+           MOVE SEATSTAKEN TO TSEATST.
            ADD TSEATST TO TSEATSTT.
+           ADD TSEATST TO DSEATST.
 
        920-REMAINING.
-           MOVE PSEATS-REMAINING TO TSEATSR.
-           ADD TSEATSR TO TSEATSRR.
-           
+           ADD TSEATSR TO TSEATSRR-ACC.
+           ADD TSEATSR TO DSEATSR.
+
        900-LIMIT.
-           MOVE PCLASSLIMIT TO TSEATSL.
            ADD TSEATSL TO TSEATSLL.
-   
-       700-TOTAL.      
+           ADD TSEATSL TO DSEATSL.
+
+       930-CREDIT-TOTAL.
+           ADD C-CREDIT-HOURS TO TCREDIT.
+           ADD C-CREDIT-HOURS TO DCREDIT.
+
+      ******************************************************************
+      *     DEPARTMENT CONTROL BREAK - SUBTOTAL EACH TIME C-ABB CHANGES
+      ******************************************************************
+       110-DETECT-DEPT-BREAK.
+           IF SAVE-ABB = SPACES
+               MOVE C-ABB TO SAVE-ABB
+           ELSE
+               IF C-ABB NOT = SAVE-ABB
+                   PERFORM 750-DEPT-TOTAL
+                   MOVE C-ABB TO SAVE-ABB
+               END-IF
+           END-IF.
+
+       750-DEPT-TOTAL.
+           MOVE SAVE-ABB TO DEPT-NAME.
+           MOVE DSEATSL TO DSEATSLL.
+           MOVE DSEATSR TO DSEATSRR.
+           MOVE DSEATST TO DSEATSTT.
+           MOVE DCREDIT TO DCREDITT.
+           MOVE DEPT-DELTA TO DEPT-DELTAA.
+           WRITE PRINT-REC FROM HEADING3-DEPT
+               AFTER ADVANCING 2 LINES.
+           ADD 2 TO LINE-CT.
+           MOVE 0 TO DSEATSL DSEATSR DSEATST DCREDIT DEPT-DELTA.
+
+      ******************************************************************
+      *     EXCEPTION CHECK - SECTIONS WITH ZERO OR NEGATIVE SEATS LEFT
+      ******************************************************************
+       150-EXCEPTION-CHECK.
+           IF C-SEATS-REMAINING = ZERO
+               MOVE 'CLOSED' TO PSTATUS
+           ELSE
+               IF C-SEATS-REMAINING < ZERO
+                   MOVE 'OVER-ENROLLED' TO PSTATUS
+               END-IF
+           END-IF.
+
+           IF PSTATUS NOT = SPACES
+               WRITE EXCEPT-REC FROM PRINT-DATA
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+      ******************************************************************
+      *     DECODE C-DAYS - EACH OF THE 6 POSITIONS IS ONE WEEKDAY
+      *     (M,T,W,R,F,S) - NON-SPACE MEANS THE SECTION MEETS THAT DAY
+      ******************************************************************
+       160-DECODE-DAYS.
+           MOVE SPACES TO DAYS-BUILD.
+           MOVE 0 TO DB-POS.
+           PERFORM 165-DECODE-ONE-DAY
+               VARYING DB-IDX FROM 1 BY 1 UNTIL DB-IDX > 6.
+           MOVE DAYS-BUILD TO PDAYS.
+
+       165-DECODE-ONE-DAY.
+           IF C-DAY-CHAR(DB-IDX) NOT = SPACE
+               IF DB-POS NOT = 0
+                   ADD 1 TO DB-POS
+                   MOVE '-' TO DB-CHAR(DB-POS)
+               END-IF
+               ADD 1 TO DB-POS
+               MOVE DAY-LETTER(DB-IDX) TO DB-CHAR(DB-POS)
+           END-IF.
+
+       700-TOTAL.
+           IF SAVE-ABB NOT = SPACES
+               PERFORM 750-DEPT-TOTAL
+           END-IF.
+
+           MOVE TSEATSRR-ACC TO TSEATSRR.
+           MOVE TCREDIT TO TCREDITT.
+           MOVE GRAND-DELTA TO GRAND-DELTAA.
            WRITE PRINT-REC FROM HEADING3
            AFTER ADVANCING 2 LINES.
-             
-           
+
        225-COURSE-HEADINGS.
            MOVE PAGEKOUNT TO PAGEK.
-           
+
            WRITE PRINT-REC FROM HEADING4
            AFTER ADVANCING 1 LINE.
            WRITE PRINT-REC FROM HEADING5
@@ -192,9 +616,452 @@
            AFTER ADVANCING 2 LINES.
            MOVE SPACES TO PRINT-REC.
            WRITE PRINT-REC
-           AFTER ADVANCING 1.      
+           AFTER ADVANCING 1.
            MOVE 0 TO LINE-CT.
-     
+           ADD 1 TO PAGEKOUNT.
+
        800-READ-COURSE-FILE.
            READ COURSE-FILE INTO COURSE-DATA
            AT END MOVE 'Y' TO EOF.
+
+      ******************************************************************
+      *     EDIT/VALIDATE EACH INCOMING RECORD BEFORE IT IS PROCESSED
+      ******************************************************************
+       080-EDIT-RECORD.
+           MOVE 'N' TO REJECT-SW.
+           MOVE SPACES TO REJECT-REASON.
+
+           IF END-OF-DATA
+               GO TO 080-EDIT-EXIT
+           END-IF.
+
+           IF C-COURSE = SPACES
+               MOVE 'Y' TO REJECT-SW
+               MOVE 'BLANK COURSE KEY' TO REJECT-REASON
+               GO TO 080-EDIT-EXIT
+           END-IF.
+
+           IF C-CLASSLIMIT NOT NUMERIC
+               MOVE 'Y' TO REJECT-SW
+               MOVE 'CLASSLIMIT NOT NUMERIC' TO REJECT-REASON
+               GO TO 080-EDIT-EXIT
+           END-IF.
+
+           IF C-SEATS-REMAINING NOT NUMERIC
+               MOVE 'Y' TO REJECT-SW
+               MOVE 'SEATS-REMAINING NOT NUMERIC' TO REJECT-REASON
+               GO TO 080-EDIT-EXIT
+           END-IF.
+
+           IF C-SEATS-REMAINING > C-CLASSLIMIT
+               MOVE 'Y' TO REJECT-SW
+               MOVE 'SEATS-REMAINING EXCEEDS CLASSLIMIT' TO
+                   REJECT-REASON
+               GO TO 080-EDIT-EXIT
+           END-IF.
+
+           IF C-STARTING-HOUR NOT NUMERIC
+               OR C-STARTING-MIN NOT NUMERIC
+               MOVE 'Y' TO REJECT-SW
+               MOVE 'STARTING TIME NOT NUMERIC' TO REJECT-REASON
+               GO TO 080-EDIT-EXIT
+           END-IF.
+
+           IF C-STARTING-HOUR > 23 OR C-STARTING-MIN > 59
+               MOVE 'Y' TO REJECT-SW
+               MOVE 'STARTING TIME OUT OF RANGE' TO REJECT-REASON
+               GO TO 080-EDIT-EXIT
+           END-IF.
+
+       080-EDIT-EXIT.
+           EXIT.
+
+       085-WRITE-REJECT.
+           MOVE C-COURSE TO RJ-COURSE.
+           MOVE REJECT-REASON TO RJ-REASON.
+           WRITE REJECT-REC FROM REJECT-DATA
+               AFTER ADVANCING 1 LINE.
+
+      ******************************************************************
+      *     CHECKPOINT / RESTART SUPPORT
+      ******************************************************************
+       045-OPEN-RESTART-FILES.
+           OPEN EXTEND PRINT-FILE.
+           IF PF-STATUS = '35'
+               OPEN OUTPUT PRINT-FILE
+           END-IF.
+
+           OPEN EXTEND EXCEPTION-FILE.
+           IF EF-STATUS = '35'
+               OPEN OUTPUT EXCEPTION-FILE
+               WRITE EXCEPT-REC FROM EXCEPT-HEADING
+                   AFTER ADVANCING PAGE
+           END-IF.
+
+           OPEN EXTEND REJECT-FILE.
+           IF RF-STATUS = '35'
+               OPEN OUTPUT REJECT-FILE
+               WRITE REJECT-REC FROM REJECT-HEADING
+                   AFTER ADVANCING PAGE
+           END-IF.
+
+           OPEN EXTEND EXTRACT-FILE.
+           IF XF-STATUS = '35'
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF.
+
+       050-GET-RESTART-KEY.
+           MOVE 'N' TO CEOF.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END MOVE 'Y' TO CEOF.
+           IF NOT CHECKPOINT-END-OF-DATA AND CK-COURSE NOT = SPACES
+               MOVE CK-COURSE TO RESTART-KEY
+           ELSE
+               MOVE SPACES TO RESTART-KEY
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       055-LOAD-CHECKPOINT-TOTALS.
+           MOVE 'N' TO CEOF.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END MOVE 'Y' TO CEOF.
+           IF NOT CHECKPOINT-END-OF-DATA
+               MOVE CK-PAGEKOUNT TO PAGEKOUNT
+               MOVE CK-LINE-CT TO LINE-CT
+               MOVE CK-TSEATSLL TO TSEATSLL
+               MOVE CK-TSEATSRR TO TSEATSRR-ACC
+               MOVE CK-TSEATSTT TO TSEATSTT
+               MOVE CK-TCREDIT TO TCREDIT
+               MOVE CK-SAVE-ABB TO SAVE-ABB
+               MOVE CK-DSEATSL TO DSEATSL
+               MOVE CK-DSEATSR TO DSEATSR
+               MOVE CK-DSEATST TO DSEATST
+               MOVE CK-DCREDIT TO DCREDIT
+               MOVE CK-DEPT-DELTA TO DEPT-DELTA
+               MOVE CK-GRAND-DELTA TO GRAND-DELTA
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+           MOVE 'N' TO EOF.
+
+       090-CHECK-RESTART-SKIP.
+           MOVE 'N' TO SKIP-SW.
+           IF RESTART-KEY NOT = SPACES
+               IF C-COURSE NOT > RESTART-KEY
+                   MOVE 'Y' TO SKIP-SW
+               END-IF
+           END-IF.
+
+       097-CHECKPOINT-SAVE.
+           ADD 1 TO CKPT-CT.
+           IF CKPT-CT >= CKPT-EVERY
+               MOVE 0 TO CKPT-CT
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE C-COURSE TO CK-COURSE
+               MOVE PAGEKOUNT TO CK-PAGEKOUNT
+               MOVE LINE-CT TO CK-LINE-CT
+               MOVE TSEATSLL TO CK-TSEATSLL
+               MOVE TSEATSRR-ACC TO CK-TSEATSRR
+               MOVE TSEATSTT TO CK-TSEATSTT
+               MOVE TCREDIT TO CK-TCREDIT
+               MOVE SAVE-ABB TO CK-SAVE-ABB
+               MOVE DSEATSL TO CK-DSEATSL
+               MOVE DSEATSR TO CK-DSEATSR
+               MOVE DSEATST TO CK-DSEATST
+               MOVE DCREDIT TO CK-DCREDIT
+               MOVE DEPT-DELTA TO CK-DEPT-DELTA
+               MOVE GRAND-DELTA TO CK-GRAND-DELTA
+               WRITE CHECKPOINT-REC
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       098-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES TO CK-COURSE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      *     TERM-OVER-TERM COMPARISON - MATCH AGAINST PRIOR-TERM EXTRACT
+      ******************************************************************
+       070-READ-PRIOR-FILE.
+           READ PRIOR-FILE
+               AT END MOVE 'Y' TO PEOF.
+
+       120-MATCH-PRIOR-EXTRACT.
+           MOVE 'N' TO PRIOR-FOUND-SW.
+           MOVE 0 TO PRIOR-TAKEN.
+           PERFORM 125-ADVANCE-PRIOR-FILE
+               UNTIL PRIOR-END-OF-DATA
+               OR PR-COURSE NOT < C-COURSE.
+
+           IF NOT PRIOR-END-OF-DATA AND PR-COURSE = C-COURSE
+               MOVE 'Y' TO PRIOR-FOUND-SW
+               MOVE PR-SEATS-TAKEN TO PRIOR-TAKEN
+           END-IF.
+
+       125-ADVANCE-PRIOR-FILE.
+           PERFORM 070-READ-PRIOR-FILE.
+
+       130-PRINT-COMPARISON.
+           IF PRIOR-FOUND
+               COMPUTE DELTA-AMT = SEATSTAKEN - PRIOR-TAKEN
+               MOVE C-COURSE TO CP-COURSE
+               MOVE PRIOR-TAKEN TO CP-PRIOR
+               MOVE SEATSTAKEN TO CP-NOW
+               MOVE DELTA-AMT TO CP-DELTA
+               WRITE PRINT-REC FROM COMPARE-DATA
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO LINE-CT
+               ADD DELTA-AMT TO DEPT-DELTA
+               ADD DELTA-AMT TO GRAND-DELTA
+           END-IF.
+
+      ******************************************************************
+      *     MACHINE-READABLE EXTRACT FOR THE REGISTRATION SYSTEM
+      ******************************************************************
+       095-WRITE-EXTRACT.
+           MOVE C-COURSE TO EX-COURSE.
+           MOVE SEATSTAKEN TO EX-SEATS-TAKEN.
+           MOVE C-CLASSLIMIT TO EX-CLASSLIMIT.
+           MOVE C-SEATS-REMAINING TO EX-SEATS-REMAINING.
+           WRITE EXTRACT-REC.
+
+      ******************************************************************
+      *     BUILDING/ROOM UTILIZATION - ACCUMULATE DURING THE MAIN LOOP
+      ******************************************************************
+       940-ROOM-UTIL-UPDATE.
+           MOVE 'N' TO ROOM-FOUND-SW.
+           PERFORM 945-FIND-ROOM-ENTRY
+               VARYING RU-IDX FROM 1 BY 1
+               UNTIL RU-IDX > ROOM-COUNT OR ROOM-FOUND.
+
+           IF ROOM-FOUND
+               SUBTRACT 1 FROM RU-IDX
+               ADD C-CLASSLIMIT TO RU-LIMIT-TOTAL(RU-IDX)
+               ADD SEATSTAKEN TO RU-TAKEN-TOTAL(RU-IDX)
+           ELSE
+               IF ROOM-COUNT < 200
+                   ADD 1 TO ROOM-COUNT
+                   MOVE C-BUILDING TO RU-BUILDING(ROOM-COUNT)
+                   MOVE C-ROOM TO RU-ROOM(ROOM-COUNT)
+                   MOVE C-CLASSLIMIT TO RU-LIMIT-TOTAL(ROOM-COUNT)
+                   MOVE SEATSTAKEN TO RU-TAKEN-TOTAL(ROOM-COUNT)
+               ELSE
+                   ADD 1 TO ROOM-OVERFLOW
+               END-IF
+           END-IF.
+
+       945-FIND-ROOM-ENTRY.
+           IF RU-BUILDING(RU-IDX) = C-BUILDING
+               AND RU-ROOM(RU-IDX) = C-ROOM
+               MOVE 'Y' TO ROOM-FOUND-SW
+           END-IF.
+
+       760-UTILIZATION-SUMMARY.
+           WRITE PRINT-REC FROM UTIL-HEADING
+               AFTER ADVANCING PAGE.
+           WRITE PRINT-REC FROM UTIL-COL-HEADING
+               AFTER ADVANCING 2 LINES.
+           PERFORM 765-PRINT-ONE-ROOM
+               VARYING RU-IDX FROM 1 BY 1 UNTIL RU-IDX > ROOM-COUNT.
+
+           IF ROOM-OVERFLOW > 0
+               MOVE ROOM-OVERFLOW TO UF-OVERFLOW-COUNT
+               WRITE PRINT-REC FROM ROOM-OVERFLOW-MSG
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+       765-PRINT-ONE-ROOM.
+           MOVE RU-BUILDING(RU-IDX) TO UBUILDING.
+           MOVE RU-ROOM(RU-IDX) TO UROOM.
+           MOVE RU-LIMIT-TOTAL(RU-IDX) TO UCAPACITY.
+           MOVE RU-TAKEN-TOTAL(RU-IDX) TO UTAKEN.
+           IF RU-LIMIT-TOTAL(RU-IDX) > 0
+               COMPUTE UPCT =
+                   (RU-TAKEN-TOTAL(RU-IDX) * 100) /
+                   RU-LIMIT-TOTAL(RU-IDX)
+           ELSE
+               MOVE 0 TO UPCT
+           END-IF.
+           WRITE PRINT-REC FROM UTIL-DATA
+               AFTER ADVANCING 1 LINE.
+
+      ******************************************************************
+      *     ROOM / TIME-SLOT DOUBLE-BOOKING RECONCILIATION PASS
+      *     (RUNS AS A FIRST PASS OVER COURSE-FILE, AHEAD OF THE MAIN
+      *     DEPARTMENT-ORDERED LISTING)
+      ******************************************************************
+       060-RECONCILE-SCHEDULE.
+           MOVE 0 TO SCHED-COUNT.
+           MOVE 0 TO SCHED-OVERFLOW.
+           OPEN INPUT COURSE-FILE
+                OUTPUT CONFLICT-FILE.
+           WRITE CONFLICT-REC FROM CONFLICT-HEADING
+               AFTER ADVANCING PAGE.
+
+           MOVE 'N' TO EOF.
+           READ COURSE-FILE INTO COURSE-DATA
+               AT END MOVE 'Y' TO EOF.
+           PERFORM 062-ADD-SCHEDULE-ENTRY
+               UNTIL END-OF-DATA.
+
+           IF SCHED-OVERFLOW > 0
+               MOVE SCHED-OVERFLOW TO CF-OVERFLOW-COUNT
+               WRITE CONFLICT-REC FROM CONFLICT-OVERFLOW-MSG
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+           CLOSE COURSE-FILE
+                 CONFLICT-FILE.
+           MOVE 'N' TO EOF.
+
+           OPEN EXTEND CONFLICT-FILE.
+           PERFORM 066-COMPARE-ALL-PAIRS
+               VARYING TBL-IDX FROM 1 BY 1 UNTIL TBL-IDX > SCHED-COUNT.
+           CLOSE CONFLICT-FILE.
+
+       062-ADD-SCHEDULE-ENTRY.
+           PERFORM 080-EDIT-RECORD THRU 080-EDIT-EXIT.
+           IF NOT RECORD-REJECTED
+               IF SCHED-COUNT < 500
+                   ADD 1 TO SCHED-COUNT
+                   MOVE C-COURSE TO ST-COURSE(SCHED-COUNT)
+                   MOVE C-BUILDING TO ST-BUILDING(SCHED-COUNT)
+                   MOVE C-ROOM TO ST-ROOM(SCHED-COUNT)
+                   MOVE C-DAYS TO ST-DAYS(SCHED-COUNT)
+                   MOVE C-STARTING-HOUR TO ST-HOUR(SCHED-COUNT)
+                   MOVE C-STARTING-MIN TO ST-MIN(SCHED-COUNT)
+               ELSE
+                   ADD 1 TO SCHED-OVERFLOW
+               END-IF
+           END-IF.
+           READ COURSE-FILE INTO COURSE-DATA
+               AT END MOVE 'Y' TO EOF.
+
+       066-COMPARE-ALL-PAIRS.
+           PERFORM 067-COMPARE-ONE-PAIR
+               VARYING TBL-IDX2 FROM TBL-IDX BY 1
+               UNTIL TBL-IDX2 > SCHED-COUNT.
+
+       067-COMPARE-ONE-PAIR.
+           IF TBL-IDX2 NOT = TBL-IDX
+               AND ST-BUILDING(TBL-IDX) = ST-BUILDING(TBL-IDX2)
+               AND ST-ROOM(TBL-IDX) = ST-ROOM(TBL-IDX2)
+               AND ST-DAYS(TBL-IDX) = ST-DAYS(TBL-IDX2)
+               AND ST-HOUR(TBL-IDX) = ST-HOUR(TBL-IDX2)
+               AND ST-MIN(TBL-IDX) = ST-MIN(TBL-IDX2)
+               AND TBL-IDX < TBL-IDX2
+               MOVE ST-COURSE(TBL-IDX) TO CF-COURSE-1
+               MOVE ST-COURSE(TBL-IDX2) TO CF-COURSE-2
+               MOVE ST-BUILDING(TBL-IDX) TO CF-BUILDING
+               MOVE ST-ROOM(TBL-IDX) TO CF-ROOM
+               MOVE ST-HOUR(TBL-IDX) TO CF-HOUR
+               MOVE ST-MIN(TBL-IDX) TO CF-MIN
+               WRITE CONFLICT-REC FROM CONFLICT-DATA
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+      ******************************************************************
+      *     BUILDING/ROOM-ORDERED LISTING (SORT PASS)
+      ******************************************************************
+       065-SORT-BY-BUILDING.
+           SORT SORT-FILE
+               ON ASCENDING KEY SR-BUILDING SR-ROOM SR-STARTING-HOUR
+                                SR-STARTING-MIN
+               INPUT PROCEDURE 063-VALIDATE-FOR-SORT
+               GIVING SORTED-COURSE-FILE.
+
+       063-VALIDATE-FOR-SORT.
+           OPEN INPUT COURSE-FILE.
+           MOVE 'N' TO EOF.
+           READ COURSE-FILE INTO COURSE-DATA
+               AT END MOVE 'Y' TO EOF.
+           PERFORM 064-VALIDATE-AND-RELEASE
+               UNTIL END-OF-DATA.
+           CLOSE COURSE-FILE.
+           MOVE 'N' TO EOF.
+
+       064-VALIDATE-AND-RELEASE.
+           PERFORM 080-EDIT-RECORD THRU 080-EDIT-EXIT.
+           IF NOT RECORD-REJECTED
+               RELEASE SORT-REC FROM COURSE-DATA
+           END-IF.
+           READ COURSE-FILE INTO COURSE-DATA
+               AT END MOVE 'Y' TO EOF.
+
+       600-BUILDING-ORDERED-PASS.
+           OPEN INPUT SORTED-COURSE-FILE
+           OUTPUT BLDG-PRINT-FILE.
+
+           MOVE 1 TO BPAGEKOUNT.
+           MOVE 0 TO BLINE-CT.
+           MOVE 'N' TO SEOF.
+
+           PERFORM 610-READ-SORTED-FILE.
+           PERFORM 625-BLDG-HEADINGS.
+           PERFORM 620-BUILDING-PRINT-LOOP
+               UNTIL SORTED-END-OF-DATA.
+
+           CLOSE SORTED-COURSE-FILE
+                 BLDG-PRINT-FILE.
+
+       610-READ-SORTED-FILE.
+           READ SORTED-COURSE-FILE INTO COURSE-DATA
+               AT END MOVE 'Y' TO SEOF.
+
+       620-BUILDING-PRINT-LOOP.
+           IF BLINE-CT > 45
+               PERFORM 625-BLDG-HEADINGS
+           END-IF.
+
+           MOVE C-ABB TO PABB.
+           MOVE C-NUMB TO PNUMB.
+           MOVE C-SEC TO PSEC.
+           MOVE C-BUILDING TO PBUILDING.
+           MOVE C-ROOM TO PROOM.
+           PERFORM 160-DECODE-DAYS.
+
+           MOVE C-STARTING-HOUR TO PSTARTING-HOUR.
+           MOVE C-STARTING-MIN TO PSTARTING-MIN.
+           MOVE C-SEATS-REMAINING TO PSEATS-REMAINING.
+           MOVE C-CLASSLIMIT TO PCLASSLIMIT.
+           MOVE C-INSTRUCTOR TO PINSTRUCTOR.
+           MOVE C-CREDIT-HOURS TO PCREDIT.
+           MOVE SPACES TO PSTATUS.
+
+           COMPUTE PSEATS-TAKEN =
+               C-CLASSLIMIT - C-SEATS-REMAINING.
+
+           IF C-SEATS-REMAINING = ZERO
+               MOVE 'CLOSED' TO PSTATUS
+           ELSE
+               IF C-SEATS-REMAINING < ZERO
+                   MOVE 'OVER-ENROLLED' TO PSTATUS
+               END-IF
+           END-IF.
+
+           MOVE BPAGEKOUNT TO PAGEK.
+           WRITE BLDG-PRINT-REC FROM PRINT-DATA
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO BLINE-CT.
+
+           PERFORM 610-READ-SORTED-FILE.
+
+       625-BLDG-HEADINGS.
+           MOVE BPAGEKOUNT TO PAGEK.
+
+           WRITE BLDG-PRINT-REC FROM HEADING4
+               AFTER ADVANCING PAGE.
+           WRITE BLDG-PRINT-REC FROM HEADING5-BLDG
+               AFTER ADVANCING 2 LINES.
+           WRITE BLDG-PRINT-REC FROM HEADING1
+               AFTER ADVANCING 2 LINES.
+           WRITE BLDG-PRINT-REC FROM HEADING2
+               AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO BLDG-PRINT-REC.
+           WRITE BLDG-PRINT-REC
+               AFTER ADVANCING 1.
+           MOVE 0 TO BLINE-CT.
+           ADD 1 TO BPAGEKOUNT.
